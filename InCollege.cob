@@ -19,6 +19,8 @@
                ACCESS MODE IS DYNAMIC
                RECORD key IS PROF-USERNAME
                ALTERNATE RECORD key IS PROF-FULLNAME WITH DUPLICATES
+               ALTERNATE RECORD key IS PROF-UNIVERSITY WITH DUPLICATES
+               ALTERNATE RECORD key IS PROF-MAJOR WITH DUPLICATES
                FILE STATUS IS WS-PROFILES-STATUS.
 
            SELECT REQUESTS-FILE ASSIGN TO 'PendingRequests.txt'
@@ -35,13 +37,20 @@
                 FILE STATUS IS WS-CONNECTIONS-STATUS.
 
            SELECT JOBS-FILE ASSIGN TO 'Jobs.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS JOB-COMPOSITE-KEY
                FILE STATUS IS WS-JOBS-STATUS.
 
            SELECT APPLICATIONS-FILE ASSIGN TO 'Applications.txt'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-APPLICATIONS-STATUS.
 
+           SELECT TEMP-APPLICATIONS-FILE
+               ASSIGN TO "TempApplications.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMP-APPLICATIONS-STATUS.
+
            SELECT APPLICATIONS-REPORT-FILE
                ASSIGN TO 'ApplicationsReport.txt'
                ORGANIZATION IS LINE SEQUENTIAL
@@ -51,6 +60,32 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-MESSAGES-STATUS.
 
+           SELECT TEMP-MESSAGES-FILE
+               ASSIGN TO "TempMessages.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMP-MESSAGES-STATUS.
+
+           SELECT CONFIG-FILE ASSIGN TO 'Config.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+           SELECT DIGEST-COUNTERS-FILE ASSIGN TO 'DigestCounters.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIGEST-COUNTERS-STATUS.
+
+           SELECT DIGEST-REPORT-FILE ASSIGN TO 'ActivityDigest.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIGEST-REPORT-STATUS.
+
+           SELECT SKILLS-FILE ASSIGN TO 'Skills.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKILLS-STATUS.
+
+           SELECT TRANSCRIPT-REPORT-FILE
+               ASSIGN TO 'SkillsTranscript.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCRIPT-REPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.  *> file descriptor for input file
@@ -88,6 +123,12 @@
                    15  PROF-EDU-DEGREE       PIC X(100).
                    15  PROF-EDU-UNIVERSITY   PIC X(100).
                    15  PROF-EDU-YEARS        PIC X(50).
+           *> how many of the sections below have been confirmed and
+           *> saved: 0=none, 1=name, 2=+university, 3=+major,
+           *> 4=+gradyear, 5=+aboutme, 6=+experience, 7=+education
+           *> (profile complete). Lets CREATE-EDIT-PROFILE resume a
+           *> partial profile instead of always starting over.
+           05 PROF-SECTIONS-DONE PIC 9.
 
        FD REQUESTS-FILE. *> file descriptor for requests file
        01 REQUEST-REC. *> struct for each request record
@@ -106,6 +147,10 @@
        FD JOBS-FILE.
        01 JOB-RECORD.
            05 JOB-POSTER      PIC X(20). *> username of job poster
+           *> COMPOSITE-KEY is record key, built from title/employer/
+           *> location so CHECK-DUPLICATE-JOB and lookups can use a
+           *> keyed READ instead of a full scan
+           05 JOB-COMPOSITE-KEY PIC X(300).
            05 JOB-TITLE       PIC X(100).
            05 JOB-DESCRIPTION PIC X(200).
            05 JOB-EMPLOYER    PIC X(100).
@@ -118,8 +163,17 @@
             05 APP-JOB-TITLE   PIC X(100).
             05 APP-EMPLOYER    PIC X(100).
             05 APP-LOCATION    PIC X(100).
+            05 APP-STATUS      PIC X(20).
             88 WSEOF VALUE HIGH-VALUE.
 
+       FD TEMP-APPLICATIONS-FILE.
+       01 TEMP-APPLICATIONS-RECORD.
+            05 TEMP-APP-USERNAME    PIC X(20).
+            05 TEMP-APP-JOB-TITLE   PIC X(100).
+            05 TEMP-APP-EMPLOYER    PIC X(100).
+            05 TEMP-APP-LOCATION    PIC X(100).
+            05 TEMP-APP-STATUS      PIC X(20).
+
        FD APPLICATIONS-REPORT-FILE.
        01 APPLICATION-REPORT-RECORD PIC X(320).
 
@@ -130,11 +184,61 @@
            05 MSG-CONTENT     PIC X(200).
            05 MSG-TIMESTAMP   PIC X(21).
            *> timestamp format: YYMMDD HHMMSS
-
+           05 MSG-READ-FLAG   PIC X.
+           *> 'Y' once the receiver has viewed the message, else 'N'
+
+       FD TEMP-MESSAGES-FILE.
+       01 TEMP-MESSAGE-RECORD.
+           05 TEMP-MSG-SENDER     PIC X(20).
+           05 TEMP-MSG-RECEIVER   PIC X(20).
+           05 TEMP-MSG-CONTENT    PIC X(200).
+           05 TEMP-MSG-TIMESTAMP  PIC X(21).
+           05 TEMP-MSG-READ-FLAG  PIC X.
+
+       *> control file carrying cumulative activity counters forward
+       *> from one daily digest run to the next (current totals, and
+       *> a snapshot of those totals as of the last digest run)
+       *> holds the configurable maximum number of accounts the
+       *> system will let REGISTRATION create
+       FD CONFIG-FILE.
+       01 CONFIG-RECORD.
+           05 CFG-MAX-USERS PIC 9.
+
+       FD DIGEST-COUNTERS-FILE.
+       01 DIGEST-COUNTERS-RECORD.
+           05 DC-CUM-ACCOUNTS      PIC 9(09).
+           05 DC-CUM-JOBS          PIC 9(09).
+           05 DC-CUM-APPLICATIONS  PIC 9(09).
+           05 DC-CUM-REQ-SENT      PIC 9(09).
+           05 DC-CUM-REQ-ACCEPTED  PIC 9(09).
+           05 DC-CUM-REQ-REJECTED  PIC 9(09).
+           05 DC-CUM-MESSAGES      PIC 9(09).
+           05 DC-SNAP-ACCOUNTS     PIC 9(09).
+           05 DC-SNAP-JOBS         PIC 9(09).
+           05 DC-SNAP-APPLICATIONS PIC 9(09).
+           05 DC-SNAP-REQ-SENT     PIC 9(09).
+           05 DC-SNAP-REQ-ACCEPTED PIC 9(09).
+           05 DC-SNAP-REQ-REJECTED PIC 9(09).
+           05 DC-SNAP-MESSAGES     PIC 9(09).
+
+       FD DIGEST-REPORT-FILE.
+       01 DIGEST-REPORT-RECORD PIC X(200).
+
+       *> records one completed training module for a student: who
+       *> completed it, which module, and the date it was finished
+       FD SKILLS-FILE.
+       01 SKILL-RECORD.
+           05 SKILL-USERNAME       PIC X(20).
+           05 SKILL-NAME           PIC X(20).
+           05 SKILL-COMPLETED-DATE PIC X(6). *> YYMMDD
+
+       FD TRANSCRIPT-REPORT-FILE.
+       01 TRANSCRIPT-REPORT-RECORD PIC X(200).
 
        WORKING-STORAGE SECTION.    *> defines temporary variables
        01 WS-USER-COUNT PIC 9 VALUE 0. *> counts num of users made
-       01 WS-MAX-USERS PIC 9 VALUE 5.  *> sets max users to 5
+       01 WS-MAX-USERS PIC 9 VALUE 5.  *> loaded from Config.txt
+       01 WS-CONFIG-STATUS PIC XX.
        01 WS-USERNAME PIC X(20).   *> temp storage for user input
        01 WS-PASSW PIC X(20).   *> temp storage for pass input
        01 WS-VALID-PASSW PIC X VALUE 'N'.   *> flag for verification
@@ -148,7 +252,7 @@
        01 DIGIT-COUNT PIC 9(02). *> count of digits in pass
        01 SPECIAL-COUNT PIC 9(02). *> count of special chars in pass
        01 EOF PIC X VALUE 'N'. *> flag when EOF is reached
-       01 WS-SKILL-CHOICE PIC 9 VALUE 0. *> skill menu choice (1-6)
+       01 WS-SKILL-CHOICE PIC 9 VALUE 0. *> skill menu choice (1-7)
        01 WS-MENU-CHOICE PIC 9 VALUE 0. *> post-login choice (1-3)
        01 INPUT-EOF-FLAG PIC X VALUE 'N'. *> flag for input file EOF
        01 WS-ACCOUNTS-STATUS PIC XX. *> file status for Accounts.txt
@@ -178,6 +282,8 @@
        01 WS-READ-EOF PIC X. *> Flag for READ NEXT RECORD loops
        01 WS-COUNT PIC 9(3). *> profile count (possibly other counts)
        01 WS-SEARCH-FULLNAME PIC X(100). *>temp storage for search input
+       01 WS-SEARCH-UNIVERSITY PIC X(100). *>search input, university
+       01 WS-SEARCH-MAJOR PIC X(50). *>search input, major
 
        01 WS-PROF-REC.
            05 WS-PROF-USERNAME PIC X(20). *> profile key
@@ -196,12 +302,13 @@
                    15 WS-EXP-COMPANY PIC X(100).
                    15 WS-EXP-DATES PIC X(50).
                    15 WS-EXP-DESCRIPTION PIC X(200). *> optional
-            05 ES-EDUCATION. *> optional
+            05 WS-EDUCATION. *> optional
                10 WS-EDU-COUNT PIC 9 VALUE 0.
                10 WS-EDU-ENTRIES OCCURS 3 TIMES.
                    15 WS-EDU-DEGREE PIC X(100).
                    15 WS-EDU-UNIVERSITY PIC X(100).
                    15 WS-EDU-YEARS PIC X(50).
+           05 WS-SECTIONS-DONE PIC 9 VALUE 0. *> see PROF-SECTIONS-DONE
        01 WS-EXP-IDX PIC 9.
        01 WS-EDU-IDX PIC 9.
        01  WS-DELETE-REQUEST           PIC X VALUE 'N'.
@@ -209,6 +316,11 @@
        01  WS-TEMP-SENDER              PIC X(20).
        01  WS-TEMP-RECIPIENT           PIC X(20).
 
+       *> table of the logged-in user's outstanding sent requests,
+       *> for VIEW-SENT-REQUESTS / WITHDRAW-SENT-REQUEST
+       01  WS-SENT-REQ-COUNT            PIC 99 VALUE 0.
+       01  WS-SENT-REQ-RECIPIENT OCCURS 50 TIMES PIC X(20).
+
        *> variables for jobs and applications functionality
        01 WS-APPLICATIONS-STATUS PIC XX.
        01 WS-APPLICATIONS-REPORT-STATUS PIC XX.
@@ -216,6 +328,15 @@
        01 WS-JOB-COUNT PIC 999 VALUE 0.
        01 WS-APP-COUNT PIC 999 VALUE 0.
        01 WS-APP-COUNT-DISPLAY PIC ZZ9 VALUE 0.
+       01 WS-TEMP-APPLICATIONS-STATUS PIC XX.
+
+       *> table of applicants listed for the job poster's currently
+       *> displayed posting, for LIST-APPLICANTS-FOR-JOB's status-
+       *> update prompt
+       01 WS-APP-LIST-USERNAME OCCURS 50 TIMES PIC X(20).
+       01 WS-APP-LIST-CHOICE PIC 99 VALUE 0.
+       01 WS-APP-STATUS-CHOICE PIC 9 VALUE 0.
+       01 WS-NEW-APP-STATUS PIC X(20) VALUE SPACES.
        01 WS-APPLY-CHOICE PIC 999 VALUE 0.
 
        *> variables for job search functionality
@@ -225,6 +346,7 @@
        01 WS-JOB-EMPLOYER PIC X(100) VALUE SPACES.
        01 WS-JOB-LOCATION PIC X(100) VALUE SPACES.
        01 WS-JOB-SALARY PIC X(50) VALUE SPACES.
+       01 WS-JOB-COMPOSITE-KEY PIC X(300) VALUE SPACES.
 
        *> Variables and filler for applications report
        01 AppR-PageHeading.
@@ -240,6 +362,8 @@
            05 FILLER PIC X(50) VALUE "Employer".
            05 FILLER PIC X(11) VALUE SPACES.
            05 FILLER PIC X(50) VALUE "Location".
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "Status".
        01 AppR-HorizontalLine.
            05 FILLER OCCURS 150 TIMES PIC X VALUE '-'.
        01 AppR-JobDetailLine.
@@ -249,6 +373,8 @@
            05 AppR-PrnEmployer PIC X(50).
            05 FILLER PIC X(11) VALUE SPACES.
            05 AppR-PrnLocation PIC X(50).
+           05 FILLER PIC X(11) VALUE SPACES.
+           05 AppR-PrnStatus PIC X(20).
        01 AppR-TotalApplicationsLine.
            05 FILLER PIC X(20) VALUE "Total Applications: ".
            05 AppR-TotalApplicationsCount PIC ZZ9 VALUE 0.
@@ -274,8 +400,86 @@
        01 WS-TS-DAY PIC X(2).
        01 WS-TS-HOUR PIC X(2).
        01 WS-TS-MINUTE PIC X(2).
+       01 WS-TEMP-MESSAGES-STATUS PIC XX VALUE SPACES.
+       01 WS-UNREAD-COUNT PIC 999 VALUE 0.
+       01 WS-UNREAD-DISPLAY PIC ZZ9 VALUE 0.
+
+       *> table of distinct conversation partners, built by
+       *> VIEW-MY-MESSAGES so messages can be grouped by partner
+       *> instead of raw file order
+       01 WS-MSG-PARTNER-COUNT PIC 99 VALUE 0.
+       01 WS-MSG-PARTNER OCCURS 50 TIMES PIC X(20).
+       01 WS-MSG-PARTNER-IDX PIC 99 VALUE 0.
+       01 WS-MSG-OTHER PIC X(20) VALUE SPACES.
+       01 WS-MSG-PARTNER-FOUND PIC X VALUE 'N'.
        01 WS-TS-FULL-YEAR PIC X(4).
 
+       *> variables for the daily activity digest report
+       01 WS-DIGEST-COUNTERS-STATUS PIC XX VALUE SPACES.
+       01 WS-DIGEST-REPORT-STATUS PIC XX VALUE SPACES.
+       01 WS-DIGEST-EVENT-CODE PIC 9 VALUE 0.
+       *> 1=account 2=job 3=application 4=req sent 5=req accepted
+       *> 6=req rejected 7=message
+       01 WS-DIGEST-COUNTERS.
+           05 WS-DC-CUM-ACCOUNTS      PIC 9(09) VALUE 0.
+           05 WS-DC-CUM-JOBS          PIC 9(09) VALUE 0.
+           05 WS-DC-CUM-APPLICATIONS  PIC 9(09) VALUE 0.
+           05 WS-DC-CUM-REQ-SENT      PIC 9(09) VALUE 0.
+           05 WS-DC-CUM-REQ-ACCEPTED  PIC 9(09) VALUE 0.
+           05 WS-DC-CUM-REQ-REJECTED  PIC 9(09) VALUE 0.
+           05 WS-DC-CUM-MESSAGES      PIC 9(09) VALUE 0.
+           05 WS-DC-SNAP-ACCOUNTS     PIC 9(09) VALUE 0.
+           05 WS-DC-SNAP-JOBS         PIC 9(09) VALUE 0.
+           05 WS-DC-SNAP-APPLICATIONS PIC 9(09) VALUE 0.
+           05 WS-DC-SNAP-REQ-SENT     PIC 9(09) VALUE 0.
+           05 WS-DC-SNAP-REQ-ACCEPTED PIC 9(09) VALUE 0.
+           05 WS-DC-SNAP-REQ-REJECTED PIC 9(09) VALUE 0.
+           05 WS-DC-SNAP-MESSAGES     PIC 9(09) VALUE 0.
+       01 WS-DIGEST-DELTA PIC 9(09) VALUE 0.
+       01 WS-DIGEST-TOTAL PIC 9(09) VALUE 0.
+       01 WS-DIGEST-DISPLAY PIC Z,ZZZ,ZZ9 VALUE 0.
+       01 WS-DIGEST-TOTAL-DISPLAY PIC Z,ZZZ,ZZ9 VALUE 0.
+
+       *> variables for the skills/training module functionality
+       01 WS-SKILLS-STATUS PIC XX VALUE SPACES.
+       01 WS-TRANSCRIPT-REPORT-STATUS PIC XX VALUE SPACES.
+       01 WS-SKILL-NAME PIC X(20) VALUE SPACES.
+       01 WS-SKILL-ALREADY-DONE PIC X VALUE 'N'.
+       01 WS-SKILL-CONFIRM PIC X(20) VALUE SPACES.
+       01 WS-SKILL-COUNT PIC 999 VALUE 0.
+       *> table of the 5 module names, in menu order, so
+       *> RECORD-SKILL-COMPLETION can look one up by WS-SKILL-CHOICE
+       *> instead of a big EVALUATE
+       01 WS-SKILL-NAME-TABLE.
+           05 WS-SKILL-NAME-ENTRY PIC X(20) OCCURS 5 TIMES.
+
+       *> Variables and filler for the skills transcript report
+       01 TsR-PageHeading.
+            05 FILLER PIC X(24) VALUE "Training Transcript for".
+            05 TsR-PrnUserName PIC X(20).
+       01 TsR-PageFooting.
+            05 FILLER PIC X(15) VALUE SPACES.
+            05 FILLER PIC X(10) VALUE "Page: ".
+            05 TsR-PrnPageNum PIC Z9.
+       01 TsR-Headers.
+           05 FILLER PIC X(20) VALUE "Module".
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "Completed".
+       01 TsR-HorizontalLine.
+           05 FILLER OCCURS 40 TIMES PIC X VALUE '-'.
+       01 TsR-DetailLine.
+           05 TsR-PrnSkillName PIC X(20).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 TsR-PrnCompletedDate PIC X(10).
+       01 TsR-TotalLine.
+           05 FILLER PIC X(20) VALUE "Modules Completed: ".
+           05 TsR-PrnTotal PIC ZZ9 VALUE 0.
+       01 TsR-ReportFooting PIC X(13) VALUE "END OF REPORT".
+       01 TsR-LineCount PIC 9(3) VALUE 0.
+           88 TsR-NewPageRequired VALUE 400 THRU 999.
+       01 TsR-PageCount PIC 9 VALUE 1.
+       01 WS-FORMATTED-SKILL-DATE PIC X(10) VALUE SPACES.
+
        *> MAIN CODE ENTRY ----------------------------------------------
 
        *> main code process
@@ -283,7 +487,9 @@
            PERFORM INITIALIZE-FILES
            OPEN INPUT INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE
+           PERFORM LOAD-MAX-USERS-CONFIG
            PERFORM COUNT-EXISTING-USERS
+           PERFORM INITIALIZE-SKILL-NAMES
            PERFORM START-SCREEN
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
@@ -301,6 +507,8 @@
            PERFORM WRITE-OUTPUT
            MOVE "2. Create New Account" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
+           MOVE "3. Generate Daily Activity Digest" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
            MOVE "Enter your choice:" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
 
@@ -317,6 +525,9 @@
                    END-PERFORM
                WHEN 2 *> if 2 then create account logic
                    PERFORM REGISTRATION
+               WHEN 3 *> if 3 run the end-of-day digest batch job
+                   PERFORM RUN-DAILY-DIGEST
+                   PERFORM START-SCREEN
                WHEN OTHER *> if anything else its invalid
                    MOVE "Invalid choice." TO OUTPUT-RECORD
                    PERFORM WRITE-OUTPUT
@@ -342,7 +553,7 @@
                CLOSE PROFILES-FILE
            END-IF
 
-           OPEN INPUT JOBS-FILE
+           OPEN I-O JOBS-FILE
            IF WS-JOBS-STATUS = "35"
                OPEN OUTPUT JOBS-FILE
                CLOSE JOBS-FILE
@@ -364,8 +575,51 @@
                CLOSE MESSAGES-FILE
            ELSE
                CLOSE MESSAGES-FILE
+           END-IF
+
+           OPEN INPUT SKILLS-FILE
+           IF WS-SKILLS-STATUS = "35"
+               OPEN OUTPUT SKILLS-FILE
+               CLOSE SKILLS-FILE
+           ELSE
+               CLOSE SKILLS-FILE
+           END-IF.
+
+       *> loads the configurable account limit from Config.txt,
+       *> creating the file with the historical default of 5 the
+       *> first time the system runs
+       LOAD-MAX-USERS-CONFIG.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS = "35"
+               MOVE 5 TO WS-MAX-USERS
+               CLOSE CONFIG-FILE
+               PERFORM SAVE-MAX-USERS-CONFIG
+           ELSE
+               READ CONFIG-FILE
+                   AT END
+                       MOVE 5 TO WS-MAX-USERS
+                   NOT AT END
+                       MOVE CFG-MAX-USERS TO WS-MAX-USERS
+               END-READ
+               CLOSE CONFIG-FILE
            END-IF.
 
+       *> writes the current account limit back out to Config.txt
+       SAVE-MAX-USERS-CONFIG.
+           OPEN OUTPUT CONFIG-FILE
+           MOVE WS-MAX-USERS TO CFG-MAX-USERS
+           WRITE CONFIG-RECORD
+           CLOSE CONFIG-FILE.
+
+       *> loads the 5 training module names, in LEARN-SKILL-MENU's
+       *> menu order, so skill paragraphs can be looked up by number
+       INITIALIZE-SKILL-NAMES.
+           MOVE "Strength" TO WS-SKILL-NAME-ENTRY(1)
+           MOVE "Dexterity" TO WS-SKILL-NAME-ENTRY(2)
+           MOVE "Intelligence" TO WS-SKILL-NAME-ENTRY(3)
+           MOVE "Wisdom" TO WS-SKILL-NAME-ENTRY(4)
+           MOVE "Charisma" TO WS-SKILL-NAME-ENTRY(5).
+
        *> count users in file at program startup
        COUNT-EXISTING-USERS.
            MOVE 0 TO WS-USER-COUNT
@@ -400,6 +654,294 @@
            DISPLAY FUNCTION TRIM(OUTPUT-RECORD TRAILING)
            WRITE OUTPUT-RECORD.
 
+       *> loads the cumulative/snapshot activity counters into
+       *> WS-DIGEST-COUNTERS, starting at all zeros the first time
+       LOAD-DIGEST-COUNTERS.
+           INITIALIZE WS-DIGEST-COUNTERS
+           MOVE SPACES TO WS-DIGEST-COUNTERS-STATUS
+           OPEN INPUT DIGEST-COUNTERS-FILE
+           IF WS-DIGEST-COUNTERS-STATUS = "00"
+               READ DIGEST-COUNTERS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE DIGEST-COUNTERS-RECORD TO WS-DIGEST-COUNTERS
+               END-READ
+               CLOSE DIGEST-COUNTERS-FILE
+           END-IF.
+
+       *> rewrites the activity counters control file from WS storage
+       SAVE-DIGEST-COUNTERS.
+           OPEN OUTPUT DIGEST-COUNTERS-FILE
+           MOVE WS-DIGEST-COUNTERS TO DIGEST-COUNTERS-RECORD
+           WRITE DIGEST-COUNTERS-RECORD
+           CLOSE DIGEST-COUNTERS-FILE.
+
+       *> bumps one cumulative activity counter by one event and
+       *> carries the updated total back to the control file;
+       *> set WS-DIGEST-EVENT-CODE before calling
+       INCREMENT-DIGEST-COUNTER.
+           PERFORM LOAD-DIGEST-COUNTERS
+           EVALUATE WS-DIGEST-EVENT-CODE
+               WHEN 1 ADD 1 TO WS-DC-CUM-ACCOUNTS
+               WHEN 2 ADD 1 TO WS-DC-CUM-JOBS
+               WHEN 3 ADD 1 TO WS-DC-CUM-APPLICATIONS
+               WHEN 4 ADD 1 TO WS-DC-CUM-REQ-SENT
+               WHEN 5 ADD 1 TO WS-DC-CUM-REQ-ACCEPTED
+               WHEN 6 ADD 1 TO WS-DC-CUM-REQ-REJECTED
+               WHEN 7 ADD 1 TO WS-DC-CUM-MESSAGES
+           END-EVALUATE
+           PERFORM SAVE-DIGEST-COUNTERS.
+
+       *> counts the records currently on a line sequential file;
+       *> expects the caller to have already opened/positioned
+       *> nothing - this opens and closes COUNT-TARGET-FILE itself
+       *> via the small per-file helpers below
+
+       *> end-of-day batch job: sweeps every activity file and prints
+       *> one page of shop-wide counts for the current run
+       RUN-DAILY-DIGEST.
+           MOVE "---- Daily System Activity Digest ----"
+               TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+
+           PERFORM LOAD-DIGEST-COUNTERS
+
+           *> sweep Accounts.txt for the current total on file
+           MOVE 0 TO WS-DIGEST-TOTAL
+           MOVE 'N' TO EOF
+           OPEN INPUT ACCOUNTS-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ ACCOUNTS-FILE
+                   AT END MOVE 'Y' TO EOF
+                   NOT AT END ADD 1 TO WS-DIGEST-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE
+
+           OPEN OUTPUT DIGEST-REPORT-FILE
+           MOVE "---- Daily System Activity Digest ----"
+               TO DIGEST-REPORT-RECORD
+           WRITE DIGEST-REPORT-RECORD AFTER ADVANCING PAGE
+
+           COMPUTE WS-DIGEST-DELTA =
+               WS-DC-CUM-ACCOUNTS - WS-DC-SNAP-ACCOUNTS
+           PERFORM WRITE-DIGEST-LINE-ACCOUNTS
+
+           *> sweep Jobs.txt for the current total on file
+           MOVE 0 TO WS-DIGEST-TOTAL
+           MOVE 'N' TO EOF
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STATUS NOT = "35"
+               PERFORM UNTIL EOF = 'Y'
+                   READ JOBS-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO EOF
+                       NOT AT END ADD 1 TO WS-DIGEST-TOTAL
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE JOBS-FILE
+           COMPUTE WS-DIGEST-DELTA = WS-DC-CUM-JOBS - WS-DC-SNAP-JOBS
+           PERFORM WRITE-DIGEST-LINE-JOBS
+
+           *> sweep Applications.txt for the current total on file
+           MOVE 0 TO WS-DIGEST-TOTAL
+           MOVE 'N' TO EOF
+           OPEN INPUT APPLICATIONS-FILE
+           IF WS-APPLICATIONS-STATUS NOT = "35"
+               PERFORM UNTIL EOF = 'Y'
+                   READ APPLICATIONS-FILE
+                       AT END MOVE 'Y' TO EOF
+                       NOT AT END ADD 1 TO WS-DIGEST-TOTAL
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE APPLICATIONS-FILE
+           COMPUTE WS-DIGEST-DELTA =
+               WS-DC-CUM-APPLICATIONS - WS-DC-SNAP-APPLICATIONS
+           PERFORM WRITE-DIGEST-LINE-APPLICATIONS
+
+           *> connection requests sent/accepted/rejected today, from
+           *> the event counters (PendingRequests.txt alone cannot
+           *> tell sent apart from accepted/rejected/withdrawn, since
+           *> settled requests are simply removed from it)
+           COMPUTE WS-DIGEST-DELTA =
+               WS-DC-CUM-REQ-SENT - WS-DC-SNAP-REQ-SENT
+           PERFORM WRITE-DIGEST-LINE-REQ-SENT
+
+           *> sweep Connections.txt (each acceptance writes 2 records)
+           MOVE 0 TO WS-DIGEST-TOTAL
+           PERFORM SAFE-OPEN-CONNECTIONS-INPUT
+           MOVE 'N' TO EOF
+           PERFORM UNTIL WS-CONNECTIONS-STATUS = "10"
+               READ CONNECTIONS-FILE NEXT RECORD
+                   AT END MOVE "10" TO WS-CONNECTIONS-STATUS
+                   NOT AT END ADD 1 TO WS-DIGEST-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE
+           DIVIDE WS-DIGEST-TOTAL BY 2 GIVING WS-DIGEST-TOTAL
+           COMPUTE WS-DIGEST-DELTA =
+               WS-DC-CUM-REQ-ACCEPTED - WS-DC-SNAP-REQ-ACCEPTED
+           PERFORM WRITE-DIGEST-LINE-REQ-ACCEPTED
+
+           COMPUTE WS-DIGEST-DELTA =
+               WS-DC-CUM-REQ-REJECTED - WS-DC-SNAP-REQ-REJECTED
+           PERFORM WRITE-DIGEST-LINE-REQ-REJECTED
+
+           *> sweep PendingRequests.txt for requests awaiting action
+           MOVE 0 TO WS-DIGEST-TOTAL
+           MOVE SPACES TO WS-REQUESTS-STATUS
+           OPEN INPUT REQUESTS-FILE
+           IF WS-REQUESTS-STATUS NOT = "35"
+               MOVE 'N' TO EOF
+               PERFORM UNTIL EOF = 'Y'
+                   READ REQUESTS-FILE
+                       AT END MOVE 'Y' TO EOF
+                       NOT AT END ADD 1 TO WS-DIGEST-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE REQUESTS-FILE
+           END-IF
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Connection Requests Still Pending: "
+                  WS-DIGEST-TOTAL DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+           MOVE OUTPUT-RECORD TO DIGEST-REPORT-RECORD
+           WRITE DIGEST-REPORT-RECORD AFTER ADVANCING 1 LINES
+
+           *> sweep Messages.txt for the current total on file
+           MOVE 0 TO WS-DIGEST-TOTAL
+           MOVE SPACES TO WS-MESSAGES-STATUS
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS NOT = "35"
+               MOVE 'N' TO EOF
+               PERFORM UNTIL EOF = 'Y'
+                   READ MESSAGES-FILE
+                       AT END MOVE 'Y' TO EOF
+                       NOT AT END ADD 1 TO WS-DIGEST-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE MESSAGES-FILE
+           END-IF
+           COMPUTE WS-DIGEST-DELTA =
+               WS-DC-CUM-MESSAGES - WS-DC-SNAP-MESSAGES
+           PERFORM WRITE-DIGEST-LINE-MESSAGES
+
+           MOVE "---- End of Digest ----" TO DIGEST-REPORT-RECORD
+           WRITE DIGEST-REPORT-RECORD AFTER ADVANCING 1 LINES
+           CLOSE DIGEST-REPORT-FILE
+
+           *> carry today's cumulative totals forward as the new
+           *> snapshot baseline for tomorrow's digest run
+           MOVE WS-DC-CUM-ACCOUNTS     TO WS-DC-SNAP-ACCOUNTS
+           MOVE WS-DC-CUM-JOBS         TO WS-DC-SNAP-JOBS
+           MOVE WS-DC-CUM-APPLICATIONS TO WS-DC-SNAP-APPLICATIONS
+           MOVE WS-DC-CUM-REQ-SENT     TO WS-DC-SNAP-REQ-SENT
+           MOVE WS-DC-CUM-REQ-ACCEPTED TO WS-DC-SNAP-REQ-ACCEPTED
+           MOVE WS-DC-CUM-REQ-REJECTED TO WS-DC-SNAP-REQ-REJECTED
+           MOVE WS-DC-CUM-MESSAGES     TO WS-DC-SNAP-MESSAGES
+           PERFORM SAVE-DIGEST-COUNTERS
+
+           MOVE "Digest written to ActivityDigest.txt." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT.
+
+       *> helper lines for RUN-DAILY-DIGEST; WS-DIGEST-DELTA and
+       *> WS-DIGEST-TOTAL must already be set by the caller
+       WRITE-DIGEST-LINE-ACCOUNTS.
+           MOVE WS-DIGEST-DELTA TO WS-DIGEST-DISPLAY
+           MOVE WS-DIGEST-TOTAL TO WS-DIGEST-TOTAL-DISPLAY
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "New Accounts Created Today: "
+                  FUNCTION TRIM(WS-DIGEST-DISPLAY)
+                  "   (Total Accounts On File: "
+                  FUNCTION TRIM(WS-DIGEST-TOTAL-DISPLAY) ")"
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+           MOVE OUTPUT-RECORD TO DIGEST-REPORT-RECORD
+           WRITE DIGEST-REPORT-RECORD AFTER ADVANCING 3 LINES.
+
+       WRITE-DIGEST-LINE-JOBS.
+           MOVE WS-DIGEST-DELTA TO WS-DIGEST-DISPLAY
+           MOVE WS-DIGEST-TOTAL TO WS-DIGEST-TOTAL-DISPLAY
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Jobs/Internships Posted Today: "
+                  FUNCTION TRIM(WS-DIGEST-DISPLAY)
+                  "   (Total Jobs On File: "
+                  FUNCTION TRIM(WS-DIGEST-TOTAL-DISPLAY) ")"
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+           MOVE OUTPUT-RECORD TO DIGEST-REPORT-RECORD
+           WRITE DIGEST-REPORT-RECORD AFTER ADVANCING 1 LINES.
+
+       WRITE-DIGEST-LINE-APPLICATIONS.
+           MOVE WS-DIGEST-DELTA TO WS-DIGEST-DISPLAY
+           MOVE WS-DIGEST-TOTAL TO WS-DIGEST-TOTAL-DISPLAY
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Applications Submitted Today: "
+                  FUNCTION TRIM(WS-DIGEST-DISPLAY)
+                  "   (Total Applications On File: "
+                  FUNCTION TRIM(WS-DIGEST-TOTAL-DISPLAY) ")"
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+           MOVE OUTPUT-RECORD TO DIGEST-REPORT-RECORD
+           WRITE DIGEST-REPORT-RECORD AFTER ADVANCING 1 LINES.
+
+       WRITE-DIGEST-LINE-REQ-SENT.
+           MOVE WS-DIGEST-DELTA TO WS-DIGEST-DISPLAY
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Connection Requests Sent Today: "
+                  FUNCTION TRIM(WS-DIGEST-DISPLAY)
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+           MOVE OUTPUT-RECORD TO DIGEST-REPORT-RECORD
+           WRITE DIGEST-REPORT-RECORD AFTER ADVANCING 1 LINES.
+
+       WRITE-DIGEST-LINE-REQ-ACCEPTED.
+           MOVE WS-DIGEST-DELTA TO WS-DIGEST-DISPLAY
+           MOVE WS-DIGEST-TOTAL TO WS-DIGEST-TOTAL-DISPLAY
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Connection Requests Accepted Today: "
+                  FUNCTION TRIM(WS-DIGEST-DISPLAY)
+                  "   (Total Connections On File: "
+                  FUNCTION TRIM(WS-DIGEST-TOTAL-DISPLAY) ")"
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+           MOVE OUTPUT-RECORD TO DIGEST-REPORT-RECORD
+           WRITE DIGEST-REPORT-RECORD AFTER ADVANCING 1 LINES.
+
+       WRITE-DIGEST-LINE-REQ-REJECTED.
+           MOVE WS-DIGEST-DELTA TO WS-DIGEST-DISPLAY
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Connection Requests Rejected Today: "
+                  FUNCTION TRIM(WS-DIGEST-DISPLAY)
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+           MOVE OUTPUT-RECORD TO DIGEST-REPORT-RECORD
+           WRITE DIGEST-REPORT-RECORD AFTER ADVANCING 1 LINES.
+
+       WRITE-DIGEST-LINE-MESSAGES.
+           MOVE WS-DIGEST-DELTA TO WS-DIGEST-DISPLAY
+           MOVE WS-DIGEST-TOTAL TO WS-DIGEST-TOTAL-DISPLAY
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Messages Sent Today: "
+                  FUNCTION TRIM(WS-DIGEST-DISPLAY)
+                  "   (Total Messages On File: "
+                  FUNCTION TRIM(WS-DIGEST-TOTAL-DISPLAY) ")"
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+           MOVE OUTPUT-RECORD TO DIGEST-REPORT-RECORD
+           WRITE DIGEST-REPORT-RECORD AFTER ADVANCING 1 LINES.
+
        *> USER MANAGEMENT ----------------------------------------------
 
        *> creates a new account
@@ -422,11 +964,11 @@
 
            PERFORM CHECK-USER-EXISTS *> check if username exists
            IF WS-FOUND = 'Y' *> if username already exists
-               MOVE "Username already exists." TO OUTPUT-RECORD
+               MOVE "Username already exists. Please try again."
+                   TO OUTPUT-RECORD
                PERFORM WRITE-OUTPUT
-               CLOSE INPUT-FILE
-               CLOSE OUTPUT-FILE
-               STOP RUN *> exit program so user can restart
+               PERFORM REGISTRATION *> re-prompt for a new username
+               EXIT PARAGRAPH
            END-IF
 
            MOVE "Enter password:" TO OUTPUT-RECORD
@@ -446,6 +988,8 @@
 
                ADD 1 TO WS-USER-COUNT *> increment user counter
                END-ADD
+               MOVE 1 TO WS-DIGEST-EVENT-CODE
+               PERFORM INCREMENT-DIGEST-COUNTER
                MOVE "Account created successfully." TO OUTPUT-RECORD
                PERFORM WRITE-OUTPUT
                PERFORM LOGIN
@@ -634,6 +1178,9 @@
            PERFORM WRITE-OUTPUT
            MOVE "8. Messages" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
+           MOVE "9. View/Withdraw My Sent Connection Requests"
+                TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
            MOVE "Enter your choice:" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
 
@@ -668,6 +1215,9 @@
                WHEN 8
                    PERFORM MESSAGES-MENU
                    PERFORM POST-LOGIN-MENU
+               WHEN 9
+                   PERFORM VIEW-SENT-REQUESTS
+                   PERFORM POST-LOGIN-MENU
                WHEN OTHER *> if user chose anything else
                    MOVE "Invalid choice." TO OUTPUT-RECORD
                    PERFORM WRITE-OUTPUT
@@ -681,9 +1231,71 @@
            MOVE "------- Create/Edit Profile -------" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
 
-           INITIALIZE WS-PROF-REC *> Clear WS Profile for multiple edits
+           PERFORM LOAD-PROFILE-DRAFT
+           IF WS-SECTIONS-DONE > 0 AND WS-SECTIONS-DONE < 7
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "Resuming your in-progress profile where you "
+                      "left off."
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM WRITE-OUTPUT
+           ELSE
+               *> either a brand-new profile, or an already-complete
+               *> one being edited from scratch - both start blank
+               INITIALIZE WS-PROF-REC
+               MOVE 0 TO WS-SECTIONS-DONE
+           END-IF
            MOVE WS-LOGGED-USER TO WS-PROF-USERNAME
 
+           PERFORM PROFILE-SECTION-NAME
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+
+           PERFORM PROFILE-SECTION-UNIVERSITY
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+
+           PERFORM PROFILE-SECTION-MAJOR
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+
+           PERFORM PROFILE-SECTION-GRADYEAR
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+
+           PERFORM PROFILE-SECTION-ABOUTME
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+
+           PERFORM PROFILE-SECTION-EXPERIENCE
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+
+           PERFORM PROFILE-SECTION-EDUCATION
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+
+           MOVE "Profile saved successfully!" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT.
+
+       *> loads any profile already on file for the logged-in user so
+       *> CREATE-EDIT-PROFILE can resume an interrupted edit instead
+       *> of always starting over at First Name. Leaves
+       *> WS-SECTIONS-DONE at 0 when no profile is on file yet.
+       LOAD-PROFILE-DRAFT.
+           MOVE 0 TO WS-SECTIONS-DONE
+           OPEN I-O PROFILES-FILE
+           IF WS-PROFILES-STATUS NOT = "00"
+               DISPLAY "Error opening file: " WS-PROFILES-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOGGED-USER TO PROF-USERNAME
+           READ PROFILES-FILE
+               KEY IS PROF-USERNAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE PROFILE-REC TO WS-PROF-REC
+           END-READ
+           CLOSE PROFILES-FILE.
+
+       *> First/Last Name section - saved as soon as it is confirmed
+       PROFILE-SECTION-NAME.
+           IF WS-SECTIONS-DONE NOT < 1 EXIT PARAGRAPH END-IF
            MOVE "Enter First Name:" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
            PERFORM READ-SAFELY
@@ -715,6 +1327,12 @@
                INTO WS-FULLNAME
            END-STRING
 
+           MOVE 1 TO WS-SECTIONS-DONE
+           PERFORM SAVE-PROFILE.
+
+       *> University/College section
+       PROFILE-SECTION-UNIVERSITY.
+           IF WS-SECTIONS-DONE NOT < 2 EXIT PARAGRAPH END-IF
            MOVE "Enter University/College Attended:" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
            PERFORM READ-SAFELY
@@ -729,6 +1347,12 @@
            IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
            MOVE INPUT-RECORD TO WS-UNIVERSITY
 
+           MOVE 2 TO WS-SECTIONS-DONE
+           PERFORM SAVE-PROFILE.
+
+       *> Major section
+       PROFILE-SECTION-MAJOR.
+           IF WS-SECTIONS-DONE NOT < 3 EXIT PARAGRAPH END-IF
            MOVE "Enter Major:" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
            PERFORM READ-SAFELY
@@ -741,6 +1365,12 @@
            IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
            MOVE INPUT-RECORD TO WS-MAJOR
 
+           MOVE 3 TO WS-SECTIONS-DONE
+           PERFORM SAVE-PROFILE.
+
+       *> Graduation Year section
+       PROFILE-SECTION-GRADYEAR.
+           IF WS-SECTIONS-DONE NOT < 4 EXIT PARAGRAPH END-IF
            PERFORM WITH TEST AFTER UNTIL WS-VALID-PASSW = 'Y'
                MOVE "Enter Graduation Year (YYYY):" TO OUTPUT-RECORD
                PERFORM WRITE-OUTPUT
@@ -756,6 +1386,12 @@
                END-IF
            END-PERFORM
 
+           MOVE 4 TO WS-SECTIONS-DONE
+           PERFORM SAVE-PROFILE.
+
+       *> About Me section (optional)
+       PROFILE-SECTION-ABOUTME.
+           IF WS-SECTIONS-DONE NOT < 5 EXIT PARAGRAPH END-IF
            MOVE SPACES TO OUTPUT-RECORD
            STRING "Enter About Me (optional, max 200 chars, "
                   "enter blank line to skip):"
@@ -769,15 +1405,27 @@
            IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
            MOVE INPUT-RECORD TO WS-ABOUTME
 
-           PERFORM GET-EXPERIENCE
+           MOVE 5 TO WS-SECTIONS-DONE
+           PERFORM SAVE-PROFILE.
 
-           PERFORM GET-EDUCATION
+       *> Experience section (optional, up to 3 entries)
+       PROFILE-SECTION-EXPERIENCE.
+           IF WS-SECTIONS-DONE NOT < 6 EXIT PARAGRAPH END-IF
+           PERFORM GET-EXPERIENCE
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
 
-           PERFORM SAVE-PROFILE
+           MOVE 6 TO WS-SECTIONS-DONE
+           PERFORM SAVE-PROFILE.
 
+       *> Education section (optional, up to 3 entries) - the last
+       *> section, so completing and saving it finishes the profile
+       PROFILE-SECTION-EDUCATION.
+           IF WS-SECTIONS-DONE NOT < 7 EXIT PARAGRAPH END-IF
+           PERFORM GET-EDUCATION
            IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
-           MOVE "Profile saved successfully!" TO OUTPUT-RECORD
-           PERFORM WRITE-OUTPUT.
+
+           MOVE 7 TO WS-SECTIONS-DONE
+           PERFORM SAVE-PROFILE.
 
        *> procedure to validate graduation year
        VALIDATE-GRAD-YEAR.
@@ -984,7 +1632,36 @@
        SEARCHANDVIEW-PROFILE.
            MOVE "------ Find Someone You Know ------" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
+           MOVE "1. Search by Full Name" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "2. Browse by My University" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "3. Browse by My Major" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "0. Back to Main Menu" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "Enter your choice:" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+
+           PERFORM READ-SAFELY
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF *> check if end
+
+           EVALUATE INPUT-RECORD(1:1)
+               WHEN '1'
+                   PERFORM SEARCH-BY-FULLNAME
+               WHEN '2'
+                   PERFORM SEARCH-BY-UNIVERSITY
+               WHEN '3'
+                   PERFORM SEARCH-BY-MAJOR
+               WHEN '0'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "Invalid choice." TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+           END-EVALUATE.
 
+       *> searches profiles by exact full name (original search)
+       SEARCH-BY-FULLNAME.
            MOVE SPACES TO OUTPUT-RECORD
            STRING "Enter the Full Name of the user you want to search "
                   "or enter 0 to return to the main menu:"
@@ -1070,54 +1747,206 @@
 
            CLOSE PROFILES-FILE.
 
-       *> procedure to display profile info
-       VIEW-PROFILE.
-           MOVE SPACES TO OUTPUT-RECORD
-           STRING "Name: " PROF-FULLNAME DELIMITED BY SIZE
-               INTO OUTPUT-RECORD
-           PERFORM WRITE-OUTPUT
-
-           MOVE SPACES TO OUTPUT-RECORD
-           STRING "University: " PROF-UNIVERSITY
-               DELIMITED BY SIZE INTO OUTPUT-RECORD
-           END-STRING
-           PERFORM WRITE-OUTPUT
-
-           MOVE SPACES TO OUTPUT-RECORD
-           STRING "Major: " PROF-MAJOR
-               DELIMITED BY SIZE INTO OUTPUT-RECORD
-           END-STRING
-           PERFORM WRITE-OUTPUT
-
-           MOVE SPACES TO OUTPUT-RECORD
-           STRING "Graduation Year: " PROF-GRADYEAR
-               DELIMITED BY SIZE INTO OUTPUT-RECORD
-           END-STRING
-           PERFORM WRITE-OUTPUT
-
-           IF PROF-ABOUTME NOT = SPACES
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "About Me: " PROF-ABOUTME
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               END-STRING
-               PERFORM WRITE-OUTPUT
+       *> browses other profiles that share the logged-in user's
+       *> university, using PROF-UNIVERSITY as the alternate key
+       SEARCH-BY-UNIVERSITY.
+           OPEN I-O PROFILES-FILE
+           IF WS-PROFILES-STATUS NOT = "00"
+               DISPLAY "Error opening file: " WS-PROFILES-STATUS
+               STOP RUN
            END-IF
 
-           PERFORM VARYING WS-EXP-IDX FROM 1 BY 1
-               UNTIL WS-EXP-IDX > PROF-EXP-COUNT
-
-               IF WS-EXP-IDX = 1
-                   MOVE SPACES TO OUTPUT-RECORD
-                   MOVE "Experience:" TO OUTPUT-RECORD
+           MOVE WS-LOGGED-USER TO PROF-USERNAME
+           READ PROFILES-FILE KEY IS PROF-USERNAME
+               INVALID KEY
+                   MOVE "You must create your profile first."
+                       TO OUTPUT-RECORD
                    PERFORM WRITE-OUTPUT
-               END-IF
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "  Title: " PROF-EXP-TITLE(WS-EXP-IDX)
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               END-STRING
-               PERFORM WRITE-OUTPUT
+                   CLOSE PROFILES-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE PROF-UNIVERSITY TO WS-SEARCH-UNIVERSITY
 
-               MOVE SPACES TO OUTPUT-RECORD
+           MOVE 0 TO WS-COUNT
+           START PROFILES-FILE KEY = PROF-UNIVERSITY
+               INVALID KEY
+                   MOVE "No one else found at your university."
+                       TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+                   CLOSE PROFILES-FILE
+                   EXIT PARAGRAPH
+           END-START
+
+           ADD 1 TO WS-COUNT
+           MOVE 'N' TO WS-READ-EOF
+           PERFORM UNTIL WS-READ-EOF = 'Y'
+               READ PROFILES-FILE NEXT RECORD
+                   AT END
+                       IF WS-COUNT = 1
+                           MOVE "No one else found at your university."
+                               TO OUTPUT-RECORD
+                           PERFORM WRITE-OUTPUT
+                       END-IF
+                       CLOSE PROFILES-FILE
+                       MOVE 'Y' TO WS-READ-EOF
+                       EXIT PARAGRAPH
+               END-READ
+
+               IF PROF-USERNAME = WS-LOGGED-USER
+                   OR WS-SEARCH-UNIVERSITY NOT = PROF-UNIVERSITY
+                   SUBTRACT 1 FROM WS-COUNT
+               ELSE
+                   MOVE "---------- Found Profile ----------"
+                       TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+                   PERFORM VIEW-PROFILE
+                   MOVE "1. Send Connection Request" TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+                   MOVE "2. Next match or main menu if no more match"
+                           TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+                   MOVE "Enter your choice:" TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+
+                   PERFORM READ-SAFELY
+                   IF INPUT-EOF-FLAG NOT = 'Y'
+                        MOVE PROF-USERNAME TO WS-TARGET-USER
+                        MOVE PROF-FULLNAME TO WS-TARGET-FULLNAME
+
+                        IF INPUT-RECORD(1:1) = '1'
+                            PERFORM SEND-CONNECTION-REQUEST
+                        END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO WS-COUNT
+           END-PERFORM
+
+           CLOSE PROFILES-FILE.
+
+       *> browses other profiles that share the logged-in user's
+       *> major, using PROF-MAJOR as the alternate key
+       SEARCH-BY-MAJOR.
+           OPEN I-O PROFILES-FILE
+           IF WS-PROFILES-STATUS NOT = "00"
+               DISPLAY "Error opening file: " WS-PROFILES-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE WS-LOGGED-USER TO PROF-USERNAME
+           READ PROFILES-FILE KEY IS PROF-USERNAME
+               INVALID KEY
+                   MOVE "You must create your profile first."
+                       TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+                   CLOSE PROFILES-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE PROF-MAJOR TO WS-SEARCH-MAJOR
+
+           MOVE 0 TO WS-COUNT
+           START PROFILES-FILE KEY = PROF-MAJOR
+               INVALID KEY
+                   MOVE "No one else found with your major."
+                       TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+                   CLOSE PROFILES-FILE
+                   EXIT PARAGRAPH
+           END-START
+
+           ADD 1 TO WS-COUNT
+           MOVE 'N' TO WS-READ-EOF
+           PERFORM UNTIL WS-READ-EOF = 'Y'
+               READ PROFILES-FILE NEXT RECORD
+                   AT END
+                       IF WS-COUNT = 1
+                           MOVE "No one else found with your major."
+                               TO OUTPUT-RECORD
+                           PERFORM WRITE-OUTPUT
+                       END-IF
+                       CLOSE PROFILES-FILE
+                       MOVE 'Y' TO WS-READ-EOF
+                       EXIT PARAGRAPH
+               END-READ
+
+               IF PROF-USERNAME = WS-LOGGED-USER
+                   OR WS-SEARCH-MAJOR NOT = PROF-MAJOR
+                   SUBTRACT 1 FROM WS-COUNT
+               ELSE
+                   MOVE "---------- Found Profile ----------"
+                       TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+                   PERFORM VIEW-PROFILE
+                   MOVE "1. Send Connection Request" TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+                   MOVE "2. Next match or main menu if no more match"
+                           TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+                   MOVE "Enter your choice:" TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+
+                   PERFORM READ-SAFELY
+                   IF INPUT-EOF-FLAG NOT = 'Y'
+                        MOVE PROF-USERNAME TO WS-TARGET-USER
+                        MOVE PROF-FULLNAME TO WS-TARGET-FULLNAME
+
+                        IF INPUT-RECORD(1:1) = '1'
+                            PERFORM SEND-CONNECTION-REQUEST
+                        END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO WS-COUNT
+           END-PERFORM
+
+           CLOSE PROFILES-FILE.
+
+       *> procedure to display profile info
+       VIEW-PROFILE.
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Name: " PROF-FULLNAME DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "University: " PROF-UNIVERSITY
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Major: " PROF-MAJOR
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Graduation Year: " PROF-GRADYEAR
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+
+           IF PROF-ABOUTME NOT = SPACES
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "About Me: " PROF-ABOUTME
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM WRITE-OUTPUT
+           END-IF
+
+           PERFORM VARYING WS-EXP-IDX FROM 1 BY 1
+               UNTIL WS-EXP-IDX > PROF-EXP-COUNT
+
+               IF WS-EXP-IDX = 1
+                   MOVE SPACES TO OUTPUT-RECORD
+                   MOVE "Experience:" TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+               END-IF
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "  Title: " PROF-EXP-TITLE(WS-EXP-IDX)
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM WRITE-OUTPUT
+
+               MOVE SPACES TO OUTPUT-RECORD
                STRING "  Company: " PROF-EXP-COMPANY(WS-EXP-IDX)
                    DELIMITED BY SIZE INTO OUTPUT-RECORD
                END-STRING
@@ -1250,6 +2079,9 @@
            WRITE REQUEST-REC
            CLOSE REQUESTS-FILE
 
+           MOVE 4 TO WS-DIGEST-EVENT-CODE
+           PERFORM INCREMENT-DIGEST-COUNTER
+
            MOVE SPACES TO OUTPUT-RECORD
            STRING "Connection request sent to " DELIMITED BY SIZE
                WS-TARGET-USER DELIMITED BY SPACE "." DELIMITED BY SIZE
@@ -1476,6 +2308,9 @@
                                      WHEN "2"
                                          *> Reject connection request
                                          MOVE 'Y' TO WS-DELETE-REQUEST
+                                         MOVE 6 TO WS-DIGEST-EVENT-CODE
+                                         PERFORM
+                                           INCREMENT-DIGEST-COUNTER
                                          MOVE SPACES TO OUTPUT-RECORD
                                          STRING "Connection request "
                                                 "from "
@@ -1575,9 +2410,131 @@
            WRITE CONNECTION-REC
            CLOSE CONNECTIONS-FILE
 
+           MOVE 5 TO WS-DIGEST-EVENT-CODE
+           PERFORM INCREMENT-DIGEST-COUNTER
+
            *> mark request for deletion
            MOVE 'Y' TO WS-DELETE-REQUEST.
 
+       *> view and withdraw the logged-in user's own outgoing
+       *> connection requests (the "outbox")
+       VIEW-SENT-REQUESTS.
+           MOVE "--- My Sent Connection Requests ---" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+
+           MOVE 0 TO WS-SENT-REQ-COUNT
+           MOVE SPACES TO WS-REQUESTS-STATUS
+           OPEN INPUT REQUESTS-FILE
+           IF WS-REQUESTS-STATUS = "35"
+               OPEN OUTPUT REQUESTS-FILE
+               CLOSE REQUESTS-FILE
+               MOVE "You have not sent any connection requests."
+                   TO OUTPUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'N' TO EOF
+           PERFORM UNTIL EOF = 'Y'
+               READ REQUESTS-FILE
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF REQ-SENDER = WS-LOGGED-USER AND
+                          WS-SENT-REQ-COUNT < 50
+                           ADD 1 TO WS-SENT-REQ-COUNT
+                           MOVE REQ-RECIPIENT TO
+                               WS-SENT-REQ-RECIPIENT(WS-SENT-REQ-COUNT)
+                           MOVE SPACES TO OUTPUT-RECORD
+                           STRING WS-SENT-REQ-COUNT ". Sent to "
+                               FUNCTION TRIM(REQ-RECIPIENT)
+                               DELIMITED BY SIZE INTO OUTPUT-RECORD
+                           END-STRING
+                           PERFORM WRITE-OUTPUT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE REQUESTS-FILE
+
+           IF WS-SENT-REQ-COUNT = 0
+               MOVE "You have not sent any connection requests."
+                   TO OUTPUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Enter the number of a request to withdraw, or 0 "
+                  "to go back:" DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+
+           PERFORM READ-SAFELY
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+           MOVE INPUT-RECORD(1:2) TO JDX
+
+           IF JDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF JDX > WS-SENT-REQ-COUNT
+               MOVE "Invalid choice." TO OUTPUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SENT-REQ-RECIPIENT(JDX) TO WS-TARGET-USER
+           PERFORM WITHDRAW-SENT-REQUEST.
+
+       *> removes the logged-in user's request to WS-TARGET-USER from
+       *> PendingRequests.txt, using the same temp-file rewrite
+       *> pattern as VIEW-PENDING-REQUESTS
+       WITHDRAW-SENT-REQUEST.
+           OPEN INPUT REQUESTS-FILE
+           OPEN OUTPUT TEMP-REQUESTS-FILE
+           MOVE SPACES TO WS-REQUESTS-STATUS
+           PERFORM UNTIL WS-REQUESTS-STATUS = "10"
+               READ REQUESTS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-REQUESTS-STATUS
+                   NOT AT END
+                       IF REQ-SENDER = WS-LOGGED-USER AND
+                          REQ-RECIPIENT = WS-TARGET-USER
+                           CONTINUE *> drop this one request
+                       ELSE
+                           MOVE REQ-SENDER TO TEMP-REQ-SENDER
+                           MOVE REQ-RECIPIENT TO TEMP-REQ-RECIPIENT
+                           WRITE TEMP-REQUESTS-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE REQUESTS-FILE
+           CLOSE TEMP-REQUESTS-FILE
+
+           OPEN OUTPUT REQUESTS-FILE
+           OPEN INPUT TEMP-REQUESTS-FILE
+           MOVE SPACES TO WS-TEMP-REQUESTS-STATUS
+           PERFORM UNTIL WS-TEMP-REQUESTS-STATUS = "10"
+               READ TEMP-REQUESTS-FILE
+                   AT END
+                       MOVE "10" TO WS-TEMP-REQUESTS-STATUS
+                   NOT AT END
+                       MOVE TEMP-REQ-SENDER TO REQ-SENDER
+                       MOVE TEMP-REQ-RECIPIENT TO REQ-RECIPIENT
+                       WRITE REQUEST-REC
+               END-READ
+           END-PERFORM
+           CLOSE TEMP-REQUESTS-FILE
+           CLOSE REQUESTS-FILE
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Connection request to "
+               FUNCTION TRIM(WS-TARGET-USER)
+               " has been withdrawn."
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT.
+
        *> view user's connections
        VIEW-MY-NETWORK.
            MOVE "---------- Your Network ----------" TO OUTPUT-RECORD
@@ -1692,7 +2649,9 @@
            PERFORM WRITE-OUTPUT
            MOVE "3. View My Applications" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
-           MOVE "4. Back to Main Menu" TO OUTPUT-RECORD
+           MOVE "4. My Postings / Applicants" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "5. Back to Main Menu" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
            MOVE "Enter your choice:" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
@@ -1715,6 +2674,10 @@
                    IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
                    PERFORM JOB-SEARCH-MENU
                WHEN 4
+                   PERFORM VIEW-MY-POSTINGS-APPLICANTS
+                   IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+                   PERFORM JOB-SEARCH-MENU
+               WHEN 5
                    CONTINUE
                WHEN OTHER
                    MOVE "Invalid choice." TO OUTPUT-RECORD
@@ -1841,11 +2804,11 @@
            END-IF
 
            *> write job to job.txt
-           OPEN EXTEND JOBS-FILE
+           OPEN I-O JOBS-FILE
            IF WS-JOBS-STATUS = "35"
                OPEN OUTPUT JOBS-FILE
                CLOSE JOBS-FILE
-               OPEN EXTEND JOBS-FILE
+               OPEN I-O JOBS-FILE
            END-IF
 
            MOVE WS-LOGGED-USER TO JOB-POSTER
@@ -1854,36 +2817,42 @@
            MOVE WS-JOB-EMPLOYER TO JOB-EMPLOYER
            MOVE WS-JOB-LOCATION TO JOB-LOCATION
            MOVE WS-JOB-SALARY TO JOB-SALARY
+           MOVE WS-JOB-COMPOSITE-KEY TO JOB-COMPOSITE-KEY
            WRITE JOB-RECORD
            CLOSE JOBS-FILE
 
+           MOVE 2 TO WS-DIGEST-EVENT-CODE
+           PERFORM INCREMENT-DIGEST-COUNTER
+
            MOVE "Job posted successfully!" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT.
 
-       *> checks for duplicate job postings
+       *> checks for duplicate job postings; JOB-COMPOSITE-KEY is the
+       *> record key so this is now a keyed READ instead of a scan
        CHECK-DUPLICATE-JOB.
            MOVE 'N' TO WS-FOUND
-           MOVE 'N' TO EOF
+           MOVE SPACES TO WS-JOB-COMPOSITE-KEY
+           STRING WS-JOB-TITLE DELIMITED BY SIZE
+                  WS-JOB-EMPLOYER DELIMITED BY SIZE
+                  WS-JOB-LOCATION DELIMITED BY SIZE
+               INTO WS-JOB-COMPOSITE-KEY
+           END-STRING
+
            OPEN INPUT JOBS-FILE
            IF WS-JOBS-STATUS = "35"
                CLOSE JOBS-FILE
                EXIT PARAGRAPH
            END-IF
 
-           PERFORM UNTIL EOF = 'Y'
-               READ JOBS-FILE
-                   AT END
-                       MOVE 'Y' TO EOF
-                   NOT AT END
-                       IF JOB-TITLE = WS-JOB-TITLE AND
-                          JOB-EMPLOYER = WS-JOB-EMPLOYER AND
-                          JOB-LOCATION = WS-JOB-LOCATION
-                           MOVE 'Y' TO WS-FOUND
-                           MOVE 'Y' TO EOF
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE JOBS-FILE.
+           MOVE WS-JOB-COMPOSITE-KEY TO JOB-COMPOSITE-KEY
+           READ JOBS-FILE
+               KEY IS JOB-COMPOSITE-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+           END-READ
+           CLOSE JOBS-FILE.
 
        *> procedure to browse available jobs/internships
        BROWSE-JOBS.
@@ -1908,7 +2877,7 @@
            MOVE 'N' TO EOF
 
            PERFORM UNTIL EOF = 'Y'
-               READ JOBS-FILE
+               READ JOBS-FILE NEXT RECORD
                    AT END
                       MOVE 'Y' TO EOF
                    NOT AT END
@@ -1967,7 +2936,7 @@
            MOVE 'N' TO EOF
 
            PERFORM UNTIL EOF = 'Y' OR WS-COUNT = WS-JOB-CHOICE
-               READ JOBS-FILE
+               READ JOBS-FILE NEXT RECORD
                    AT END
                        MOVE 'Y' TO EOF
                    NOT AT END
@@ -2055,11 +3024,15 @@
            MOVE JOB-TITLE TO APP-JOB-TITLE
            MOVE JOB-EMPLOYER TO APP-EMPLOYER
            MOVE JOB-LOCATION TO APP-LOCATION
+           MOVE "Applied" TO APP-STATUS
 
            WRITE APPLICATION-RECORD
 
            CLOSE APPLICATIONS-FILE
 
+           MOVE 3 TO WS-DIGEST-EVENT-CODE
+           PERFORM INCREMENT-DIGEST-COUNTER
+
            MOVE SPACES TO OUTPUT-RECORD
            STRING "Your application for " FUNCTION TRIM(JOB-TITLE)
                " at " FUNCTION TRIM(JOB-EMPLOYER)
@@ -2165,6 +3138,11 @@
                                DELIMITED BY SIZE INTO OUTPUT-RECORD
                            END-STRING
                            PERFORM WRITE-OUTPUT
+                           MOVE SPACES TO OUTPUT-RECORD
+                           STRING "Status: " APP-STATUS
+                               DELIMITED BY SIZE INTO OUTPUT-RECORD
+                           END-STRING
+                           PERFORM WRITE-OUTPUT
                            MOVE "---" TO OUTPUT-RECORD
                            PERFORM WRITE-OUTPUT
                            PERFORM PrintReportBody
@@ -2215,6 +3193,7 @@
            MOVE APP-JOB-TITLE TO AppR-PrnJobTitle
            MOVE APP-EMPLOYER TO AppR-PrnEmployer
            MOVE APP-LOCATION TO AppR-PrnLocation
+           MOVE APP-STATUS TO AppR-PrnStatus
            WRITE APPLICATION-REPORT-RECORD FROM AppR-JobDetailLine
                AFTER ADVANCING 1 LINES
            END-WRITE
@@ -2231,16 +3210,237 @@
                AFTER ADVANCING 1 LINES
            END-WRITE.
 
+       *> procedure to show a job poster their own postings and who
+       *> has applied to each of them
+       VIEW-MY-POSTINGS-APPLICANTS.
+           MOVE "----- My Postings / Applicants -----" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+
+           MOVE 0 TO WS-COUNT
+           MOVE 'N' TO EOF
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STATUS = "35"
+               MOVE "You have not posted any jobs yet."
+                   TO OUTPUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL EOF = 'Y'
+               READ JOBS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF JOB-POSTER = WS-LOGGED-USER
+                           ADD 1 TO WS-COUNT
+                           MOVE SPACES TO OUTPUT-RECORD
+                           STRING "Posting: " FUNCTION TRIM(JOB-TITLE)
+                               " at " FUNCTION TRIM(JOB-EMPLOYER)
+                               " (" FUNCTION TRIM(JOB-LOCATION) ")"
+                               DELIMITED BY SIZE INTO OUTPUT-RECORD
+                           END-STRING
+                           PERFORM WRITE-OUTPUT
+                           PERFORM LIST-APPLICANTS-FOR-JOB
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOBS-FILE
+
+           IF WS-COUNT = 0
+               MOVE "You have not posted any jobs yet."
+                   TO OUTPUT-RECORD
+               PERFORM WRITE-OUTPUT
+           END-IF.
+
+       *> lists every applicant of the job currently held in
+       *> JOB-TITLE/JOB-EMPLOYER/JOB-LOCATION
+       LIST-APPLICANTS-FOR-JOB.
+           MOVE 0 TO WS-APP-COUNT
+           MOVE 'N' TO EOF
+           OPEN INPUT APPLICATIONS-FILE
+           IF WS-APPLICATIONS-STATUS = "35"
+               MOVE "  No applicants yet." TO OUTPUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL EOF = 'Y'
+               READ APPLICATIONS-FILE
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF APP-JOB-TITLE = JOB-TITLE AND
+                          APP-EMPLOYER = JOB-EMPLOYER AND
+                          APP-LOCATION = JOB-LOCATION AND
+                          WS-APP-COUNT < 50
+                           ADD 1 TO WS-APP-COUNT
+                           MOVE APP-USERNAME TO
+                               WS-APP-LIST-USERNAME(WS-APP-COUNT)
+                           MOVE SPACES TO OUTPUT-RECORD
+                           STRING "  " WS-APP-COUNT ". "
+                               FUNCTION TRIM(APP-USERNAME)
+                               " - " APP-STATUS
+                               DELIMITED BY SIZE INTO OUTPUT-RECORD
+                           END-STRING
+                           PERFORM WRITE-OUTPUT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE APPLICATIONS-FILE
+
+           IF WS-APP-COUNT = 0
+               MOVE "  No applicants yet." TO OUTPUT-RECORD
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "  Enter an applicant number to update their "
+                  "status, or 0 to skip:"
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+
+           PERFORM READ-SAFELY
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+           MOVE INPUT-RECORD(1:2) TO WS-APP-LIST-CHOICE
+
+           IF WS-APP-LIST-CHOICE > 0 AND
+              WS-APP-LIST-CHOICE <= WS-APP-COUNT
+               PERFORM UPDATE-APPLICANT-STATUS
+           END-IF.
+
+       *> prompts for and applies a new status to the applicant
+       *> selected from LIST-APPLICANTS-FOR-JOB's numbered list
+       UPDATE-APPLICANT-STATUS.
+           MOVE "  1. Applied"       TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  2. Under Review"  TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  3. Interview"     TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  4. Rejected"      TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  5. Offer"         TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  Enter new status:" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+
+           PERFORM READ-SAFELY
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+           MOVE INPUT-RECORD(1:1) TO WS-APP-STATUS-CHOICE
+
+           EVALUATE WS-APP-STATUS-CHOICE
+               WHEN 1 MOVE "Applied"      TO WS-NEW-APP-STATUS
+               WHEN 2 MOVE "Under Review" TO WS-NEW-APP-STATUS
+               WHEN 3 MOVE "Interview"    TO WS-NEW-APP-STATUS
+               WHEN 4 MOVE "Rejected"     TO WS-NEW-APP-STATUS
+               WHEN 5 MOVE "Offer"        TO WS-NEW-APP-STATUS
+               WHEN OTHER
+                   MOVE "  Invalid status choice." TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+                   EXIT PARAGRAPH
+           END-EVALUATE
+
+           MOVE WS-APP-LIST-USERNAME(WS-APP-LIST-CHOICE)
+               TO WS-TARGET-USERNAME
+
+           OPEN INPUT APPLICATIONS-FILE
+           OPEN OUTPUT TEMP-APPLICATIONS-FILE
+           MOVE SPACES TO WS-APPLICATIONS-STATUS
+           PERFORM UNTIL WS-APPLICATIONS-STATUS = "10"
+               READ APPLICATIONS-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-APPLICATIONS-STATUS
+                   NOT AT END
+                       IF APP-USERNAME = WS-TARGET-USERNAME AND
+                          APP-JOB-TITLE = JOB-TITLE AND
+                          APP-EMPLOYER = JOB-EMPLOYER AND
+                          APP-LOCATION = JOB-LOCATION
+                           MOVE WS-NEW-APP-STATUS TO APP-STATUS
+                       END-IF
+                       MOVE APP-USERNAME TO TEMP-APP-USERNAME
+                       MOVE APP-JOB-TITLE TO TEMP-APP-JOB-TITLE
+                       MOVE APP-EMPLOYER TO TEMP-APP-EMPLOYER
+                       MOVE APP-LOCATION TO TEMP-APP-LOCATION
+                       MOVE APP-STATUS TO TEMP-APP-STATUS
+                       WRITE TEMP-APPLICATIONS-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE APPLICATIONS-FILE
+           CLOSE TEMP-APPLICATIONS-FILE
+
+           OPEN OUTPUT APPLICATIONS-FILE
+           OPEN INPUT TEMP-APPLICATIONS-FILE
+           MOVE SPACES TO WS-TEMP-APPLICATIONS-STATUS
+           PERFORM UNTIL WS-TEMP-APPLICATIONS-STATUS = "10"
+               READ TEMP-APPLICATIONS-FILE
+                   AT END
+                       MOVE "10" TO WS-TEMP-APPLICATIONS-STATUS
+                   NOT AT END
+                       MOVE TEMP-APP-USERNAME TO APP-USERNAME
+                       MOVE TEMP-APP-JOB-TITLE TO APP-JOB-TITLE
+                       MOVE TEMP-APP-EMPLOYER TO APP-EMPLOYER
+                       MOVE TEMP-APP-LOCATION TO APP-LOCATION
+                       MOVE TEMP-APP-STATUS TO APP-STATUS
+                       WRITE APPLICATION-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE TEMP-APPLICATIONS-FILE
+           CLOSE APPLICATIONS-FILE
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "  Status updated for "
+               FUNCTION TRIM(WS-TARGET-USERNAME)
+               "." DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT.
+
        *> MESSAGING FEATURES -------------------------------------------
 
+       *> counts messages addressed to the logged-in user that have
+       *> not yet been viewed, for the Messages Menu's unread badge
+       COUNT-UNREAD-MESSAGES.
+           MOVE 0 TO WS-UNREAD-COUNT
+           MOVE 'N' TO EOF
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS = "35"
+               CLOSE MESSAGES-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL EOF = 'Y'
+               READ MESSAGES-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF MSG-RECEIVER = WS-LOGGED-USER AND
+                          MSG-READ-FLAG NOT = 'Y'
+                           ADD 1 TO WS-UNREAD-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MESSAGES-FILE.
+
        *> procedure to show messages menu
        MESSAGES-MENU.
            IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+           PERFORM COUNT-UNREAD-MESSAGES
            MOVE "---------- Messages Menu ----------" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
            MOVE "1. Send a New Message" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
-           MOVE "2. View My Messages" TO OUTPUT-RECORD
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE WS-UNREAD-COUNT TO WS-UNREAD-DISPLAY
+           IF WS-UNREAD-COUNT > 0
+               STRING "2. View My Messages ("
+                      FUNCTION TRIM(WS-UNREAD-DISPLAY)
+                      " unread)"
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               END-STRING
+           ELSE
+               MOVE "2. View My Messages" TO OUTPUT-RECORD
+           END-IF
            PERFORM WRITE-OUTPUT
            MOVE "3. Back to Main Menu" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
@@ -2353,10 +3553,15 @@
                INTO WS-MSG-TIMESTAMP
            END-STRING
            MOVE WS-MSG-TIMESTAMP TO MSG-TIMESTAMP
+           MOVE 'N' TO MSG-READ-FLAG
 
            WRITE MESSAGE-RECORD
 
            CLOSE MESSAGES-FILE
+
+           MOVE 7 TO WS-DIGEST-EVENT-CODE
+           PERFORM INCREMENT-DIGEST-COUNTER
+
            STRING "Message sent to "
                FUNCTION TRIM(WS-TARGET-USERNAME TRAILING)
                " successfully."
@@ -2365,11 +3570,13 @@
            END-STRING
            PERFORM WRITE-OUTPUT.
 
-       *> procedure to view logged-in user's messages
+       *> procedure to view logged-in user's messages, grouped by
+       *> conversation partner rather than raw file order
        VIEW-MY-MESSAGES.
            MOVE "---------- Your Messages ----------" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
            MOVE 0 TO WS-COUNT
+           MOVE 0 TO WS-MSG-PARTNER-COUNT
            OPEN INPUT MESSAGES-FILE
            IF WS-MESSAGES-STATUS = "35"
                OPEN OUTPUT MESSAGES-FILE
@@ -2381,6 +3588,7 @@
            END-IF
            MOVE 'N' TO EOF
 
+           *> first pass: collect the distinct conversation partners
            PERFORM UNTIL EOF = 'Y'
                READ MESSAGES-FILE NEXT RECORD
                    AT END
@@ -2388,41 +3596,158 @@
                    NOT AT END
                        IF MSG-RECEIVER = WS-LOGGED-USER
                            ADD 1 TO WS-COUNT
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "From: " DELIMITED BY SIZE
-                                  MSG-SENDER DELIMITED BY SPACE
-                               INTO OUTPUT-RECORD
-                           END-STRING
-                           PERFORM WRITE-OUTPUT
-                           MOVE SPACES TO OUTPUT-RECORD
-                           STRING "Message: " DELIMITED BY SIZE
-                                  MSG-CONTENT DELIMITED BY SIZE
-                               INTO OUTPUT-RECORD
-                           END-STRING
-                           PERFORM WRITE-OUTPUT
-                           IF MSG-TIMESTAMP NOT = SPACES
-                               PERFORM FORMAT-TIMESTAMP
-                               MOVE SPACES TO OUTPUT-RECORD
-                               STRING "Sent: " DELIMITED BY SIZE
-                                      WS-FORMATTED-TIMESTAMP
-                                      DELIMITED BY SIZE
-                                   INTO OUTPUT-RECORD
-                               END-STRING
-                               PERFORM WRITE-OUTPUT
+                           MOVE MSG-SENDER TO WS-MSG-OTHER
+                           PERFORM ADD-MSG-PARTNER
+                       ELSE
+                           IF MSG-SENDER = WS-LOGGED-USER
+                               MOVE MSG-RECEIVER TO WS-MSG-OTHER
+                               PERFORM ADD-MSG-PARTNER
                            END-IF
-                           MOVE "---" TO OUTPUT-RECORD
-                           PERFORM WRITE-OUTPUT
                        END-IF
                END-READ
            END-PERFORM
-
            CLOSE MESSAGES-FILE
-           IF WS-COUNT = 0
+
+           IF WS-MSG-PARTNER-COUNT = 0
                MOVE "You have no messages at this time."
                    TO OUTPUT-RECORD
                PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           *> second pass: print each partner's conversation together
+           PERFORM VARYING WS-MSG-PARTNER-IDX FROM 1 BY 1
+                   UNTIL WS-MSG-PARTNER-IDX > WS-MSG-PARTNER-COUNT
+               PERFORM SHOW-CONVERSATION-WITH-PARTNER
+           END-PERFORM
+
+           *> viewing the inbox marks every received message read
+           PERFORM MARK-MESSAGES-READ.
+
+       *> adds WS-MSG-OTHER to the partner table if not already
+       *> present, for VIEW-MY-MESSAGES's grouping pass
+       ADD-MSG-PARTNER.
+           MOVE 'N' TO WS-MSG-PARTNER-FOUND
+           PERFORM VARYING JDX FROM 1 BY 1
+                   UNTIL JDX > WS-MSG-PARTNER-COUNT
+               IF WS-MSG-PARTNER(JDX) = WS-MSG-OTHER
+                   MOVE 'Y' TO WS-MSG-PARTNER-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-MSG-PARTNER-FOUND = 'N' AND WS-MSG-PARTNER-COUNT < 50
+               ADD 1 TO WS-MSG-PARTNER-COUNT
+               MOVE WS-MSG-OTHER TO
+                   WS-MSG-PARTNER(WS-MSG-PARTNER-COUNT)
            END-IF.
 
+       *> prints every message exchanged with the partner at
+       *> WS-MSG-PARTNER(WS-MSG-PARTNER-IDX), in file order
+       SHOW-CONVERSATION-WITH-PARTNER.
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "===== Conversation with "
+                  FUNCTION TRIM(WS-MSG-PARTNER(WS-MSG-PARTNER-IDX))
+                  " =====" DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+
+           MOVE 'N' TO EOF
+           OPEN INPUT MESSAGES-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ MESSAGES-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF (MSG-RECEIVER = WS-LOGGED-USER AND
+                           MSG-SENDER =
+                               WS-MSG-PARTNER(WS-MSG-PARTNER-IDX))
+                          OR
+                          (MSG-SENDER = WS-LOGGED-USER AND
+                           MSG-RECEIVER =
+                               WS-MSG-PARTNER(WS-MSG-PARTNER-IDX))
+                           PERFORM SHOW-ONE-MESSAGE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MESSAGES-FILE.
+
+       *> prints the single message currently in MESSAGE-RECORD
+       SHOW-ONE-MESSAGE.
+           MOVE SPACES TO OUTPUT-RECORD
+           IF MSG-SENDER = WS-LOGGED-USER
+               STRING "To: " DELIMITED BY SIZE
+                      MSG-RECEIVER DELIMITED BY SPACE
+                   INTO OUTPUT-RECORD
+               END-STRING
+           ELSE
+               STRING "From: " DELIMITED BY SIZE
+                      MSG-SENDER DELIMITED BY SPACE
+                   INTO OUTPUT-RECORD
+               END-STRING
+           END-IF
+           PERFORM WRITE-OUTPUT
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Message: " DELIMITED BY SIZE
+                  MSG-CONTENT DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+           IF MSG-TIMESTAMP NOT = SPACES
+               PERFORM FORMAT-TIMESTAMP
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "Sent: " DELIMITED BY SIZE
+                      WS-FORMATTED-TIMESTAMP
+                      DELIMITED BY SIZE
+                   INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM WRITE-OUTPUT
+           END-IF
+           MOVE "---" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT.
+
+       *> marks every message addressed to the logged-in user as
+       *> read, rewriting Messages.txt through TempMessages.txt
+       MARK-MESSAGES-READ.
+           OPEN INPUT MESSAGES-FILE
+           OPEN OUTPUT TEMP-MESSAGES-FILE
+           MOVE SPACES TO WS-MESSAGES-STATUS
+           PERFORM UNTIL WS-MESSAGES-STATUS = "10"
+               READ MESSAGES-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-MESSAGES-STATUS
+                   NOT AT END
+                       IF MSG-RECEIVER = WS-LOGGED-USER
+                           MOVE 'Y' TO MSG-READ-FLAG
+                       END-IF
+                       MOVE MSG-SENDER TO TEMP-MSG-SENDER
+                       MOVE MSG-RECEIVER TO TEMP-MSG-RECEIVER
+                       MOVE MSG-CONTENT TO TEMP-MSG-CONTENT
+                       MOVE MSG-TIMESTAMP TO TEMP-MSG-TIMESTAMP
+                       MOVE MSG-READ-FLAG TO TEMP-MSG-READ-FLAG
+                       WRITE TEMP-MESSAGE-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE MESSAGES-FILE
+           CLOSE TEMP-MESSAGES-FILE
+
+           OPEN OUTPUT MESSAGES-FILE
+           OPEN INPUT TEMP-MESSAGES-FILE
+           MOVE SPACES TO WS-TEMP-MESSAGES-STATUS
+           PERFORM UNTIL WS-TEMP-MESSAGES-STATUS = "10"
+               READ TEMP-MESSAGES-FILE
+                   AT END
+                       MOVE "10" TO WS-TEMP-MESSAGES-STATUS
+                   NOT AT END
+                       MOVE TEMP-MSG-SENDER TO MSG-SENDER
+                       MOVE TEMP-MSG-RECEIVER TO MSG-RECEIVER
+                       MOVE TEMP-MSG-CONTENT TO MSG-CONTENT
+                       MOVE TEMP-MSG-TIMESTAMP TO MSG-TIMESTAMP
+                       MOVE TEMP-MSG-READ-FLAG TO MSG-READ-FLAG
+                       WRITE MESSAGE-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE TEMP-MESSAGES-FILE
+           CLOSE MESSAGES-FILE.
+
        *> procedure to format timestamp
        FORMAT-TIMESTAMP.
            *> Parse timestamp from MSG-TIMESTAMP (YYMMDD  HHMMSS)
@@ -2470,7 +3795,9 @@
            PERFORM WRITE-OUTPUT
            MOVE "5. Charisma" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
-           MOVE "6. Back to Main Menu" TO OUTPUT-RECORD
+           MOVE "6. View My Training Transcript" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "7. Back to Main Menu" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
            MOVE "Enter your choice:" TO OUTPUT-RECORD
            PERFORM WRITE-OUTPUT
@@ -2479,12 +3806,390 @@
            IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF *> check if end
 
            MOVE INPUT-RECORD(1:1) TO WS-SKILL-CHOICE  *> get first char
-           IF WS-SKILL-CHOICE = 6  *> if user chose 6
-               CONTINUE
-           ELSE *> if user chose skill (1-5)
-               MOVE "This skill is under construction." TO OUTPUT-RECORD
+           EVALUATE WS-SKILL-CHOICE
+               WHEN 1 THRU 5
+                   PERFORM TAKE-SKILL-MODULE
+                   IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+                   PERFORM LEARN-SKILL-MENU
+               WHEN 6
+                   PERFORM PRINT-SKILLS-TRANSCRIPT
+                   PERFORM LEARN-SKILL-MENU
+               WHEN 7
+                   CONTINUE *> back to main menu
+               WHEN OTHER
+                   MOVE "Invalid choice. Please try again."
+                       TO OUTPUT-RECORD
+                   PERFORM WRITE-OUTPUT
+                   PERFORM LEARN-SKILL-MENU
+           END-EVALUATE.
+
+       *> shows the lesson content for the module WS-SKILL-CHOICE
+       *> points at, then records its completion (once per module -
+       *> re-taking an already completed module just says so)
+       TAKE-SKILL-MODULE.
+           MOVE WS-SKILL-NAME-ENTRY(WS-SKILL-CHOICE) TO WS-SKILL-NAME
+
+           PERFORM CHECK-SKILL-COMPLETED
+           IF WS-SKILL-ALREADY-DONE = 'Y'
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "You have already completed the "
+                      FUNCTION TRIM(WS-SKILL-NAME) " module."
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM WRITE-OUTPUT
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE WS-SKILL-CHOICE
+               WHEN 1 PERFORM SKILL-MODULE-STRENGTH
+               WHEN 2 PERFORM SKILL-MODULE-DEXTERITY
+               WHEN 3 PERFORM SKILL-MODULE-INTELLIGENCE
+               WHEN 4 PERFORM SKILL-MODULE-WISDOM
+               WHEN 5 PERFORM SKILL-MODULE-CHARISMA
+           END-EVALUATE
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Press Enter to mark " FUNCTION TRIM(WS-SKILL-NAME)
+                  " complete:"
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT
+           PERFORM READ-SAFELY
+           IF INPUT-EOF-FLAG = 'Y' EXIT PARAGRAPH END-IF
+
+           PERFORM RECORD-SKILL-COMPLETION
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING FUNCTION TRIM(WS-SKILL-NAME)
+                  " module complete! Great work."
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM WRITE-OUTPUT.
+
+       *> Strength: resilience in the job search
+       SKILL-MODULE-STRENGTH.
+           MOVE "=== Strength: Resilience in the Job Search ==="
+               TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Rejection is part of every job search; expect it"
+               TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  and keep applying instead of stopping at the"
+               TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  first 'no'." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Set a weekly goal for applications sent and" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  people contacted, so momentum doesn't depend" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  on how any single day went." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- After a setback, review what you can control" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  (your resume, your follow-up) and let go of" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  what you can't." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT.
+
+       *> Dexterity: practical and technical skill-building
+       SKILL-MODULE-DEXTERITY.
+           MOVE "=== Dexterity: Building Practical Skills ===" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Pick one skill employers in your field keep" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  listing and spend an hour a week practicing" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  it, not just reading about it." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Keep a short list of projects or coursework" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  that show the skill in action - these make" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  strong talking points in interviews." TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Adaptability counts as a skill too: be ready" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  to learn the specific tools a new employer" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  actually uses." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT.
+
+       *> Intelligence: resume and interview preparation
+       SKILL-MODULE-INTELLIGENCE.
+           MOVE "=== Intelligence: Resumes & Interviews ===" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Tailor your resume to the specific job posting" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  - lead with the experience most relevant to" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  that role." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Prepare a short story for each resume bullet:" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  what the situation was, what you did, and what" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  the result was." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Research the company before the interview and" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  come with two or three thoughtful questions of" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  your own." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT.
+
+       *> Wisdom: networking and professional relationships
+       SKILL-MODULE-WISDOM.
+           MOVE "=== Wisdom: Networking & Relationships ===" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Reach out to classmates and alumni before you" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  need something from them - relationships built" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  early pay off later." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- When you ask for advice, ask for advice, not a" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  job - people are far more willing to share" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  their experience than to vouch for a stranger." TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Follow up and say thank you - a short note after" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  a conversation is what turns a contact into a" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  connection." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT.
+
+       *> Charisma: communication and personal branding
+       SKILL-MODULE-CHARISMA.
+           MOVE "=== Charisma: Communication & Branding ===" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Keep your profile's About Me section focused on" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  what you can offer, not just what you're" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  looking for." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Practice introducing yourself in under thirty" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  seconds: who you are, what you're studying, and" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  what you're looking for next." TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "- Consistency builds trust: make sure your" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  profile, resume, and the way you talk about" TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+           MOVE "  yourself all tell the same story." TO
+               OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT.
+
+       *> checks whether WS-LOGGED-USER has already completed
+       *> WS-SKILL-NAME, setting WS-SKILL-ALREADY-DONE
+       CHECK-SKILL-COMPLETED.
+           MOVE 'N' TO WS-SKILL-ALREADY-DONE
+           OPEN INPUT SKILLS-FILE
+           IF WS-SKILLS-STATUS NOT = "00" AND
+              WS-SKILLS-STATUS NOT = "05"
+               CLOSE SKILLS-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'N' TO EOF
+           PERFORM UNTIL EOF = 'Y'
+               READ SKILLS-FILE
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF SKILL-USERNAME = WS-LOGGED-USER AND
+                          SKILL-NAME = WS-SKILL-NAME
+                           MOVE 'Y' TO WS-SKILL-ALREADY-DONE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SKILLS-FILE.
+
+       *> appends a completion record for WS-LOGGED-USER/WS-SKILL-NAME
+       RECORD-SKILL-COMPLETION.
+           OPEN EXTEND SKILLS-FILE
+           IF WS-SKILLS-STATUS NOT = "00" AND
+              WS-SKILLS-STATUS NOT = "05"
+               MOVE "Error opening skills file." TO OUTPUT-RECORD
+               PERFORM WRITE-OUTPUT
+               CLOSE SKILLS-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-LOGGED-USER TO SKILL-USERNAME
+           MOVE WS-SKILL-NAME TO SKILL-NAME
+           ACCEPT SKILL-COMPLETED-DATE FROM DATE
+           WRITE SKILL-RECORD
+           CLOSE SKILLS-FILE.
+
+       *> prints (and shows on screen) a transcript of every module
+       *> WS-LOGGED-USER has completed, reusing the same report-writer
+       *> style as the applications report (PrintPageHeading et al.)
+       PRINT-SKILLS-TRANSCRIPT.
+           MOVE "------- Training Transcript -------" TO OUTPUT-RECORD
+           PERFORM WRITE-OUTPUT
+
+           OPEN INPUT SKILLS-FILE
+           IF WS-SKILLS-STATUS NOT = "00" AND
+              WS-SKILLS-STATUS NOT = "05"
+               MOVE "Error opening skills file." TO OUTPUT-RECORD
+               PERFORM WRITE-OUTPUT
+               CLOSE SKILLS-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           DELETE FILE TRANSCRIPT-REPORT-FILE.
+           CLOSE TRANSCRIPT-REPORT-FILE.
+           OPEN OUTPUT TRANSCRIPT-REPORT-FILE
+           IF WS-TRANSCRIPT-REPORT-STATUS NOT = "00"
+               STRING "Error opening transcript report file "
+                   WS-TRANSCRIPT-REPORT-STATUS
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM WRITE-OUTPUT
+               CLOSE TRANSCRIPT-REPORT-FILE
+               CLOSE SKILLS-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO TsR-PageCount
+           PERFORM PrintTranscriptHeading
+
+           MOVE 0 TO WS-SKILL-COUNT
+           MOVE 'N' TO EOF
+           PERFORM UNTIL EOF = 'Y'
+               READ SKILLS-FILE
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       IF SKILL-USERNAME = WS-LOGGED-USER
+                           ADD 1 TO WS-SKILL-COUNT
+                           PERFORM FORMAT-SKILL-DATE
+                           MOVE SPACES TO OUTPUT-RECORD
+                           STRING FUNCTION TRIM(SKILL-NAME)
+                                  " - Completed "
+                                  WS-FORMATTED-SKILL-DATE
+                               DELIMITED BY SIZE INTO OUTPUT-RECORD
+                           END-STRING
+                           PERFORM WRITE-OUTPUT
+                           PERFORM PrintTranscriptBody
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM PrintTranscriptEnding
+           CLOSE SKILLS-FILE
+           CLOSE TRANSCRIPT-REPORT-FILE
+
+           IF WS-SKILL-COUNT = 0
+               MOVE "You have not completed any modules yet."
+                   TO OUTPUT-RECORD
                PERFORM WRITE-OUTPUT
-               PERFORM LEARN-SKILL-MENU *> go back to skill options
            END-IF.
 
+       *> procedure to print transcript page heading
+       PrintTranscriptHeading.
+            MOVE WS-LOGGED-USER TO TsR-PrnUserName
+            WRITE TRANSCRIPT-REPORT-RECORD FROM TsR-PageHeading
+                AFTER ADVANCING PAGE
+            END-WRITE
+            WRITE TRANSCRIPT-REPORT-RECORD FROM TsR-Headers
+                AFTER ADVANCING 2 LINES
+            END-WRITE
+            WRITE TRANSCRIPT-REPORT-RECORD FROM TsR-HorizontalLine
+                AFTER ADVANCING 1 LINES
+            END-WRITE
+            MOVE 3 TO TsR-LineCount
+            ADD 1 TO TsR-PageCount.
+
+       *> procedure to print one transcript line
+       PrintTranscriptBody.
+           IF TsR-NewPageRequired
+               MOVE TsR-PageCount TO TsR-PrnPageNum
+               WRITE TRANSCRIPT-REPORT-RECORD FROM TsR-PageFooting
+                   AFTER ADVANCING 5 LINES
+               END-WRITE
+               PERFORM PrintTranscriptHeading
+           END-IF
+           MOVE SKILL-NAME TO TsR-PrnSkillName
+           MOVE WS-FORMATTED-SKILL-DATE TO TsR-PrnCompletedDate
+           WRITE TRANSCRIPT-REPORT-RECORD FROM TsR-DetailLine
+               AFTER ADVANCING 1 LINES
+           END-WRITE
+           ADD 1 TO TsR-LineCount.
+
+       *> procedure to print the transcript ending
+       PrintTranscriptEnding.
+           MOVE WS-SKILL-COUNT TO TsR-PrnTotal
+           WRITE TRANSCRIPT-REPORT-RECORD FROM TsR-TotalLine
+               AFTER ADVANCING 2 LINES
+           END-WRITE.
+           WRITE TRANSCRIPT-REPORT-RECORD FROM TsR-ReportFooting
+               AFTER ADVANCING 1 LINES
+           END-WRITE.
+
+       *> converts SKILL-COMPLETED-DATE (YYMMDD) into a readable
+       *> YYYY-MM-DD string, the same two-digit-year rule
+       *> FORMAT-TIMESTAMP already uses for message timestamps
+       FORMAT-SKILL-DATE.
+           MOVE SKILL-COMPLETED-DATE(1:2) TO WS-TS-YEAR
+           MOVE SKILL-COMPLETED-DATE(3:2) TO WS-TS-MONTH
+           MOVE SKILL-COMPLETED-DATE(5:2) TO WS-TS-DAY
+           IF WS-TS-YEAR < "50"
+               STRING "20" DELIMITED BY SIZE
+                      WS-TS-YEAR DELIMITED BY SIZE
+                   INTO WS-TS-FULL-YEAR
+               END-STRING
+           ELSE
+               STRING "19" DELIMITED BY SIZE
+                      WS-TS-YEAR DELIMITED BY SIZE
+                   INTO WS-TS-FULL-YEAR
+               END-STRING
+           END-IF
+           STRING WS-TS-FULL-YEAR DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-TS-MONTH DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-TS-DAY DELIMITED BY SIZE
+               INTO WS-FORMATTED-SKILL-DATE
+           END-STRING.
+
        END PROGRAM INCOLLEGE.
